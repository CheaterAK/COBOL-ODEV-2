@@ -1,9 +1,9 @@
        IDENTIFICATION DIVISION.
       *IDENTIFICATION DIVISION.
       *programi kimliklendirme bolumu
-       PROGRAM-ID.    ODEV002
+       PROGRAM-ID.    ODEV002.
       *program id'si
-       AUTHOR.        AHMET KOCABAS aka CheaterAK
+       AUTHOR.        AHMET KOCABAS aka CheaterAK.
       *programi yazan kisi
        ENVIRONMENT DIVISION.
       *ENVIRONMENT DIVISION.
@@ -26,6 +26,21 @@
       *dosyanin durumunu tutacak degiskenin adi verilir.
            SELECT USERS-DATA   ASSIGN TO USERDATA
                        FILE STATUS IS STATUS-USERDATA.
+           SELECT REJECT-FILE  ASSIGN TO REJFILE
+                       FILE STATUS IS STATUS-REJFILE.
+      *REJECT-FILE, 0260/0270/0280/0290/0300'un gecersiz bulup ERR
+      *olarak isaretledigi kayitlarin tek tek dusecegi denetim dosyasi.
+      *boylece OUT-FILE sadece temiz satirlari tasir.
+           SELECT MILESTONE-FILE ASSIGN TO MILESTN
+                       FILE STATUS IS STATUS-MILESTN.
+      *MILESTONE-FILE, WS-DAYS-LIVED'i yuvarlak bir yil donumunu
+      *(18/21/65 yas gibi) tam olarak vuran kullanicilarin dustugu
+      *sadakat programi posta listesi.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF
+                       FILE STATUS IS STATUS-CHKPTF.
+      *CHECKPOINT-FILE, her WS-CHECKPOINT-INTERVAL kayitta bir READ-CNT'i
+      *kaydeden dosya. bir ABEND sonrasi operator buradan kaldigi yeri
+      *okuyup RESTART= parametresiyle bir sonraki run'a verir.
        DATA DIVISION.
       *DATA DIVISION.
       *programin veri tanimlamalarinin yapildigi bolum
@@ -100,6 +115,41 @@
            05    BIRTH-DATE-I            PIC X(8).
            05    CURRENT-DATE-I          PIC X(8).
       *USERS-FILE dosyamizin kayit yapisi
+       FD  REJECT-FILE RECORDING MODE F.
+       01  REJECT-REC.
+           05    REJ-ORDER-I             PIC 9(4).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    REJ-FIELD               PIC X(15).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    REJ-REASON-CODE         PIC X(2).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    REJ-REASON              PIC X(40).
+      *REJECT-FILE'in kayit yapisi. hangi siparisin(ORDER-I), hangi
+      *alaninin(REJ-FIELD, ham veri) neden(REJ-REASON-CODE/REJ-REASON)
+      *reddedildigini tutar.
+       FD  MILESTONE-FILE RECORDING MODE F.
+       01  MILESTONE-REC.
+           05    MILE-ORDER-O            PIC 9(4).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    MILE-FIRST-NAME-O       PIC X(15).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    MILE-LAST-NAME-O        PIC X(15).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    MILE-YEARS-O            PIC 9(3).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    MILE-DAYS-LIVED-O       PIC 9(5).
+      *MILESTONE-FILE'in kayit yapisi. siparis, isim, soyisim, vurulan
+      *yil donumu ve o gune kadar yasanan gun sayisini tasir.
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05    CHKPT-READ-CNT          PIC 9(11).
+           05    CHKPT-WRITE-CNT         PIC 9(11).
+           05    CHKPT-ERR-CNT           PIC 9(11).
+      *CHECKPOINT-FILE'in kayit yapisi. o ana kadar okunan, temiz
+      *yazilan ve ERR olarak reddedilen kayit sayilarini tasir, boylece
+      *bir RESTART= sonrasi WS-WRITE-CNT/WS-ERR-CNT de READ-CNT gibi
+      *kaldigi yerden devam edebilir ve trailer'daki mutabakat
+      *(READ-CNT = WRITE-CNT + ERR-CNT) bozulmaz.
        WORKING-STORAGE SECTION.
       *WORKING-STORAGE SECTION.
       *programin calisma sirasinda kullanacagi degiskenlerin tanimlandigi bolum.
@@ -118,18 +168,27 @@
            05 FILLER                     PIC X(5)  VALUE "LIVED".
       *cikti dosyamiza yazilacak baslik icin tanimladigimiz alan.
       *------------------------
-       01  ERR.
-           05 FILLER                     PIC X(4)  VALUE "----".
-           05 FILLER                     PIC X(1)  VALUE SPACE.
-           05 FILLER                     PIC X(31)
-                             VALUE "ERROR. INVALID INPUT CHK SYSOUT".
+       01  TRAILER-LINE1.
+           05 FILLER                     PIC X(12) VALUE "RECORDS READ".
            05 FILLER                     PIC X(1)  VALUE SPACE.
-           05 FILLER                     PIC X(8)  VALUE "--------".
+           05 TRL-READ-CNT               PIC Z(10)9.
+           05 FILLER                     PIC X(36) VALUE SPACES.
+       01  TRAILER-LINE2.
+           05 FILLER                     PIC X(21)
+                             VALUE "RECORDS WRITTEN CLEAN".
            05 FILLER                     PIC X(1)  VALUE SPACE.
-           05 FILLER                     PIC X(8)  VALUE "--------".
+           05 TRL-WRITE-CNT              PIC Z(10)9.
+           05 FILLER                     PIC X(27) VALUE SPACES.
+       01  TRAILER-LINE3.
+           05 FILLER                     PIC X(22)
+                             VALUE "RECORDS REJECTED (ERR)".
            05 FILLER                     PIC X(1)  VALUE SPACE.
-           05 FILLER                     PIC X(5)  VALUE "-----".
-      *hata mesaji icin tanimladigimiz alan.
+           05 TRL-ERR-CNT                PIC Z(10)9.
+           05 FILLER                     PIC X(26) VALUE SPACES.
+      *OUT-FILE'in sonuna yazilan mutabakat (control-total) satirlari.
+      *okunan, temiz yazilan ve hatali(ERR) yazilan kayit sayilarini
+      *gosterir. boylece USERS-DATA'yi ayrica acmadan run'i mutabakat
+      *edebiliyoruz.
       *------------------------
        01  WS-PARSED-YEARS.
            05  WS-CURRENT-DATE           PIC 9(8).
@@ -144,14 +203,36 @@
                07 WS-CURRENT-DAY         PIC 9(2).
            05 WS-PARAMS.
                06 WS-PARAM-DATE          PIC X(8).
+               06 WS-PARAM-DATE-DDMMYYYY REDEFINES WS-PARAM-DATE.
+                   07 WS-PARAM-DATE-DD   PIC 9(2).
+                   07 WS-PARAM-DATE-MM   PIC 9(2).
+                   07 WS-PARAM-DATE-CCYY PIC 9(4).
                06 WS-E-PARAM-DATE.
                    07 WS-PARAM-YEAR      PIC 9(4).
-                   07 WS-PARAM-MTH       PIC 9(2).
-                       88 THURTY-ONE              VALUE 1 3 5 7 8 10 12.
-                       88 FEB                     VALUE 2.
-                       88 THURTY                  VALUE 4 6 9 11.
+                   COPY MTHDAYS.
                    07 WS-PARAM-DAY       PIC 9(2).
-      *Tarih parametrelerini parse edip saklayacagimiz alan.
+      *Tarih parametrelerini parse edip saklayacagimiz alan. WS-E-PARAM-DATE
+      *her zaman CCYYMMDD sirasinda(yil-ay-gun) tutulur; WS-DATE-FORMAT'a
+      *gore ham alan WS-PARAM-DATE-DDMMYYYY uzerinden de okunabilir.
+      *------------------------
+       01  WS-DATE-FORMAT                PIC 9(1) VALUE 1.
+           88 DATE-FMT-CCYYMMDD          VALUE 1.
+           88 DATE-FMT-DDMMYYYY          VALUE 2.
+      *JCL/PARM ile gelen tarih formati anahtari. BIRTH-DATE-I ve
+      *CURRENT-DATE-I'nin CCYYMMDD mi yoksa DDMMYYYY mi paketlendigini
+      *belirler. default CCYYMMDD'dir.
+      *------------------------
+       01  WS-RESTART-CNT                PIC 9(11) VALUE 0.
+      *RESTART= parametresiyle gelen, daha once islenmis oldugu icin
+      *atlanacak kayit sayisi. 0 ise normal (restart olmayan) calisma.
+      *------------------------
+       01  WS-PARM-LINE                  PIC X(80).
+       01  WS-PARM-TOKENS.
+           05 WS-PARM-TOKEN              PIC X(20) OCCURS 4 TIMES.
+       01  WS-PARM-IX                    PIC 9(2) COMP.
+      *JCL'den gelen PARM satirini("DATEFMT=DDMMYYYY,RESTART=0001000"
+      *gibi) virgulle ayrilmis anahtar=deger token'larina bolmek icin
+      *kullanilan alanlar.
       *------------------------
        01  WS-DAYS-LIVED                 PIC 9(5).
       *yasamis gun sayisini tutacagimiz alan.
@@ -169,11 +250,86 @@
            05 STATUS-USERDATA            PIC 99.
               88 USERDATA-SUCC           VALUE 00 97.
               88 ST-EOF                  VALUE 10.
+           05 STATUS-REJFILE             PIC 99.
+              88 REJFILE-SUCC            VALUE 00 97.
+           05 STATUS-MILESTN             PIC 99.
+              88 MILESTN-SUCC            VALUE 00 97.
+           05 STATUS-CHKPTF              PIC 99.
+              88 CHKPTF-SUCC             VALUE 00 97.
+              88 CHKPTF-EOF              VALUE 10.
            05 WS-VALID-ORDER             PIC 9(1) VALUE 1.
+           05 WS-SEQ-FIRST-SW            PIC 9(1) VALUE 0.
+              88 WS-SEQ-FIRST-REC        VALUE 0.
       *programin calisma sirasinda kullanacagi flaglerin tanimlandigi alan.
       *------------------------
        01  READ-CNT                      PIC 9(11) VALUE 0.
       *dosyadan okunan kayit sayisini tutacagimiz alan.
+      *------------------------
+       01  WS-PREV-ORDER-I               PIC 9(4) VALUE 0.
+      *ORDER-I'nin artan sirada ve tekrarsiz gelip gelmedigini kontrol
+      *etmek icin en son gorulen siparis numarasini tutan alan.
+      *------------------------
+       COPY AGELIMIT.
+      *WS-PARAM-YEAR-MIN ve WS-AGE-CEILING-YEARS artik paylasilan
+      *AGELIMIT kopya kitabindan geliyor, boylece politika degisince
+      *programi yeniden derlemeden sadece kopya kitap guncellenir.
+      *------------------------
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(5) VALUE 01000.
+      *kac kayitta bir CHECKPOINT-FILE'a READ-CNT yazilacagini belirleyen
+      *sabit.
+      *------------------------
+       01  WS-SKIP-IX                    PIC 9(11) COMP.
+      *restart'ta zaten islenmis kayitlari atlamak icin kullanilan
+      *sayac.
+      *------------------------
+       01  WS-WRITE-CNT                  PIC 9(11) VALUE 0.
+      *temiz (hatasiz) yazilan kayit sayisini tutacagimiz alan.
+      *------------------------
+       01  WS-ERR-CNT                    PIC 9(11) VALUE 0.
+      *ERR olarak REJECT-FILE'a yazilan kayit sayisini tutacagimiz alan.
+      *------------------------
+       01  WS-REJECT-INFO.
+           05  WS-REJECT-FIELD           PIC X(15).
+           05  WS-REJECT-REASON-CODE     PIC X(2).
+           05  WS-REJECT-REASON          PIC X(40).
+      *REJECT-FILE'a yazilmadan once hatali alani, kodunu ve aciklama
+      *metnini gecici olarak tutacagimiz alan.
+      *------------------------
+       01  WS-MILESTONE-VALUES.
+           05 FILLER                     PIC 9(3) VALUE 018.
+           05 FILLER                     PIC 9(3) VALUE 021.
+           05 FILLER                     PIC 9(3) VALUE 065.
+       01  WS-MILESTONE-TABLE REDEFINES WS-MILESTONE-VALUES.
+           05 WS-MILESTONE-YEARS         PIC 9(3) OCCURS 3 TIMES.
+       01  WS-MILESTONE-IX               PIC 9(2) COMP.
+       01  WS-MILESTONE-DAYS             PIC 9(5).
+       01  WS-MILESTONE-BIRTH-CCYYMMDD   PIC 9(8).
+       01  WS-MILESTONE-BIRTH-YMD REDEFINES WS-MILESTONE-BIRTH-CCYYMMDD.
+           05 WS-MILE-BIRTH-YEAR         PIC 9(4).
+           05 WS-MILE-BIRTH-MM           PIC 9(2).
+           05 WS-MILE-BIRTH-DD           PIC 9(2).
+       01  WS-MILESTONE-TGT-CCYYMMDD  PIC 9(8).
+       01  WS-MILESTONE-TGT-YMD REDEFINES WS-MILESTONE-TGT-CCYYMMDD.
+           05 WS-MILE-TGT-YEAR        PIC 9(4).
+           05 WS-MILE-TGT-MM          PIC 9(2).
+           05 WS-MILE-TGT-DD          PIC 9(2).
+       01  WS-MILE-LEAP-YEAR.
+           05  WS-MILE-RULE1             PIC 9(1).
+           05  WS-MILE-RULE2             PIC 9(2).
+           05  WS-MILE-RULE3             PIC 9(3).
+       01  WS-MILE-TMP                   PIC 9(8).
+      *sadakat programinin kutladigi yas donumleri(18/21/65) ve her
+      *birinin artik yillar dahil kac gune denk geldigini hesaplamak
+      *icin kullanilan tablo ve calisma alanlari. WS-MILESTONE-BIRTH-
+      *CCYYMMDD, WS-BIRTH-DATE integer'a cevrilmeden onceki dogum
+      *tarihini (CCYYMMDD) saklar; 0312-CHECK-ONE-MILESTONE bunu N yil
+      *ileri alip FUNCTION INTEGER-OF-DATE ile tam (365.25 yaklasimi
+      *degil) gun sayisina cevirir. WS-MILE-BIRTH-YEAR/MM/DD ve
+      *WS-MILE-TGT-YEAR/MM/DD, 29 Subat dogumlularin yil donumu
+      *dusmeyen bir yila denk geldiginde (0290-DAY-VALIDATOR'daki ile
+      *ayni artik yil kurallariyla) hedef gunu 28 Subat'a cekmek icin
+      *kullanilir; aksi halde FUNCTION INTEGER-OF-DATE'e gecersiz bir
+      *tarih (ornegin 20190229) verilmis olurdu.
       *------------------------
        PROCEDURE DIVISION.
       *programin calisma sirasinda yapacagi islemlerin tanimlandigi bolum.
@@ -181,6 +337,7 @@
            PERFORM 0100-OPEN-FILES.
            PERFORM 0110-FILE-CONTROL.
            PERFORM 0200-PROCESS-FILE.
+           PERFORM 0750-PRINT-TRAILER.
            PERFORM 0800-CLOSE-FILES.
            PERFORM 0999-EXIT.
       *MAIN programin baslangic noktasi. sirasiyla dosyalarin acilmasi,
@@ -188,9 +345,84 @@
       *ve programin sonlandirilmasi islemlerini yapiyor.
       *------------------------
        0100-OPEN-FILES.
+           ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+           PERFORM 0105-PARSE-PARM.
            OPEN INPUT  USERS-DATA.
-           OPEN OUTPUT OUT-FILE.
-      *dosyalari acan fonksiyon.
+           IF WS-RESTART-CNT > 0
+               PERFORM 0130-RESTORE-CHECKPOINT-COUNTS
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND MILESTONE-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT MILESTONE-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+      *dosyalari acan fonksiyon. RESTART= parametresi verilmisse OUT-FILE,
+      *REJECT-FILE, MILESTONE-FILE ve CHECKPOINT-FILE onceki run'in
+      *uzerine degil, sonuna eklenecek sekilde (EXTEND) aciliyor; boylece
+      *0130-RESTORE-CHECKPOINT-COUNTS'un az once okudugu onceki run'in
+      *checkpoint gecmisi, bu run kendi ilk checkpoint'ini yazmadan
+      *basarisiz olsa bile silinmemis oluyor. WS-WRITE-CNT/WS-ERR-CNT de
+      *onceki run'in son checkpoint'inden geri yukleniyor ki trailer'in
+      *mutabakati (READ-CNT = WRITE-CNT + ERR-CNT) restart sonrasinda da
+      *dogru kalsin.
+      *------------------------
+       0130-RESTORE-CHECKPOINT-COUNTS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPTF-SUCC
+               PERFORM 0132-READ-CHECKPOINT-RECORD
+               PERFORM UNTIL CHKPTF-EOF
+                   IF CHKPT-READ-CNT = WS-RESTART-CNT
+                       MOVE CHKPT-WRITE-CNT TO WS-WRITE-CNT
+                       MOVE CHKPT-ERR-CNT   TO WS-ERR-CNT
+                   END-IF
+                   PERFORM 0132-READ-CHECKPOINT-RECORD
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "Checkpoint file not found for restart - "
+                       "WRITE/ERR totals may not reconcile."
+           END-IF.
+      *onceki run'in CHECKPOINT-FILE'ini INPUT olarak acip, RESTART=
+      *parametresiyle verilen READ-CNT'e denk gelen checkpoint kaydini
+      *bulan ve oradaki WS-WRITE-CNT/WS-ERR-CNT degerlerini geri
+      *yukleyen fonksiyon. RESTART= degeri her zaman onceki run'in son
+      *checkpoint'indeki READ-CNT olmalidir; operator baska bir sayi
+      *verirse totaller sifirdan baslar ve mutabakat garanti edilemez.
+      *------------------------
+       0132-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE.
+      *CHECKPOINT-FILE'dan bir checkpoint kaydi okuyan fonksiyon.
+      *------------------------
+       0105-PARSE-PARM.
+           MOVE SPACES TO WS-PARM-TOKENS
+           UNSTRING WS-PARM-LINE DELIMITED BY ","
+               INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2)
+                    WS-PARM-TOKEN(3) WS-PARM-TOKEN(4)
+           PERFORM 0107-APPLY-PARM-TOKEN
+               VARYING WS-PARM-IX FROM 1 BY 1
+               UNTIL WS-PARM-IX > 4.
+      *JCL/PARM satirini("DATEFMT=DDMMYYYY,RESTART=0001000" gibi)
+      *virgulle ayrilmis anahtar=deger token'larina bolup her birini
+      *0107-APPLY-PARM-TOKEN'a isleten fonksiyon.
+      *------------------------
+       0107-APPLY-PARM-TOKEN.
+           IF WS-PARM-TOKEN(WS-PARM-IX)(1:8) = "DATEFMT="
+               IF WS-PARM-TOKEN(WS-PARM-IX)(9:8) = "DDMMYYYY"
+                   MOVE 2 TO WS-DATE-FORMAT
+               ELSE
+                   MOVE 1 TO WS-DATE-FORMAT
+               END-IF
+           END-IF.
+           IF WS-PARM-TOKEN(WS-PARM-IX)(1:8) = "RESTART="
+               MOVE WS-PARM-TOKEN(WS-PARM-IX)(9:11) TO WS-RESTART-CNT
+           END-IF.
+      *tek bir PARM token'ini taniyip DATEFMT veya RESTART anahtariysa
+      *ilgili calisma alanina isleyen fonksiyon. taninmayan veya bos
+      *token'lar sessizce atlanir.
       *------------------------
        0110-FILE-CONTROL.
            IF NOT USERDATA-SUCC
@@ -201,23 +433,86 @@
               DISPLAY "Output file not found. Exiting..."
               STOP RUN
            END-IF.
-      *dosyalarin acilip acilmadigini kontrol eden fonksiyon.
+           IF NOT REJFILE-SUCC
+              DISPLAY "Reject file not found. Exiting..."
+              STOP RUN
+           END-IF.
+           IF NOT MILESTN-SUCC
+              DISPLAY "Milestone file not found. Exiting..."
+              STOP RUN
+           END-IF.
+           IF NOT CHKPTF-SUCC
+              DISPLAY "Checkpoint file not found. Exiting..."
+              STOP RUN
+           END-IF.
+           IF WS-RESTART-CNT > 0
+               PERFORM 0120-SKIP-RECORDS
+           END-IF.
+      *dosyalarin acilip acilmadigini kontrol eden fonksiyon. RESTART=
+      *verilmisse daha once islenmis kayitlari atlamak icin
+      *0120-SKIP-RECORDS'u da calistirir.
+      *------------------------
+       0120-SKIP-RECORDS.
+           PERFORM 0122-SKIP-ONE-RECORD
+               VARYING WS-SKIP-IX FROM 1 BY 1
+               UNTIL WS-SKIP-IX > WS-RESTART-CNT OR ST-EOF.
+      *USERS-DATA'da WS-RESTART-CNT kadar kaydi, onceki run'da zaten
+      *islendigi icin tekrar okumadan atlayan konumlandirma dongusu.
+      *------------------------
+       0122-SKIP-ONE-RECORD.
+           READ USERS-DATA.
+           IF NOT ST-EOF
+               ADD 1 TO READ-CNT
+               IF WS-SEQ-FIRST-REC
+                   MOVE 1       TO WS-SEQ-FIRST-SW
+                   MOVE ORDER-I TO WS-PREV-ORDER-I
+               ELSE
+                   IF ORDER-I > WS-PREV-ORDER-I
+                       MOVE ORDER-I TO WS-PREV-ORDER-I
+                   END-IF
+               END-IF
+           END-IF.
+      *restart sirasinda atlanan her kaydi READ-CNT'e de sayan fonksiyon,
+      *boylece trailer tum mantiksal run'i (restart'tan once + sonra)
+      *yansitir; dosyayi bitiren son (basarisiz) READ sayilmiyor.
+      *WS-PREV-ORDER-I, 0252-SEQUENCE-VALIDATOR'daki ile AYNI kuralla
+      *guncellenir: sadece ilk kayitta veya atlanan kayit bir onceki
+      *tabandan gercekten buyukse. aksi halde onceki run'da zaten
+      *reddedilmis olacak (sirasiz/tekrar) bir kayit, taban olarak
+      *benimsenip restart sonrasi sahte kabullere yol acabilirdi.
       *------------------------
        0200-PROCESS-FILE.
-           PERFORM 0210-HEADER-PRINT.
-           PERFORM 0250-READ-RECORD
+           IF WS-RESTART-CNT = 0
+               PERFORM 0210-HEADER-PRINT
+           END-IF.
+           IF NOT ST-EOF
+               PERFORM 0250-READ-RECORD
+           END-IF
            PERFORM UNTIL ST-EOF
                IF WS-VALID-ORDER = 1
                    PERFORM 0300-CALCULATE-DAYS
                END-IF
                    PERFORM 0400-WRITE-RECORD
-               PERFORM 0250-READ-RECORD
+               IF FUNCTION MOD(READ-CNT, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM 0255-WRITE-CHECKPOINT
+               END-IF
+               IF NOT ST-EOF
+                   PERFORM 0250-READ-RECORD
+               END-IF
            END-PERFORM.
       *dosyadan okuma ve yazma islemlerinin yapildigi fonksiyon.
       *ilk olarak header yazdiriliyor. daha sonra dosyadan okuma yapiliyor.
       *okunan kayitlarin dogrulugu kontrol ediliyor. dogruysa yasamis gun
       *sayisi hesaplaniyor. hesaplanan deger dosyaya yazdiriliyor. dosyadan
-      *okuma islemi son kayit okunana kadar devam ediyor.
+      *okuma islemi son kayit okunana kadar devam ediyor. restart skip
+      *asamasi zaten dosyayi EOF'a getirmisse (RESTART= gercek sonun
+      *uzerinde/esitinde verilmisse) burasi ikinci bir READ denemeyerek
+      *ST-EOF'u korur. her kayit tam olarak islenip (0300/0400) WS-WRITE-CNT
+      *veya WS-ERR-CNT guncellendikten SONRA checkpoint kontrolu yapiliyor,
+      *boylece bir checkpoint'teki READ-CNT her zaman "o ana kadar okunan
+      *VE tam islenen" kayit sayisini gosterir; 0122-SKIP-ONE-RECORD'un
+      *"bu kadar kayit zaten islendi" varsayimiyla ve restart sonrasi geri
+      *yuklenen WS-WRITE-CNT/WS-ERR-CNT ile tutarli kalir.
       *------------------------
        0210-HEADER-PRINT.
            MOVE HEADER TO OUT-REC.
@@ -229,24 +524,78 @@
        0250-READ-RECORD.
            READ USERS-DATA
            MOVE BIRTH-DATE-I TO WS-PARAM-DATE.
-           ADD 1 TO READ-CNT
-           PERFORM 0260-INPUT-VALIDATOR.
+           IF NOT ST-EOF
+               ADD 1 TO READ-CNT
+               PERFORM 0252-SEQUENCE-VALIDATOR
+           END-IF.
+           IF WS-VALID-ORDER = 1
+               PERFORM 0260-INPUT-VALIDATOR
+           END-IF.
            IF WS-VALID-ORDER = 1
                MOVE CURRENT-DATE-I TO WS-PARAM-DATE
                PERFORM 0260-INPUT-VALIDATOR
            END-IF.
-      *dosyadan okuma fonksiyonu. okunan kayitlarin dogrulugu kontrol ediliyor.
-      *2 tarihin de dogrulugu kontrol ediliyor. bunun icin tarihler ws-param-date
-      *alanina atanip iki kat if kontrolu yapilmasi engelleniyor.
+      *dosyadan okuma fonksiyonu. once ORDER-I'nin sirali/tekrarsiz
+      *olup olmadigi kontrol ediliyor, sonra okunan kayitlarin dogrulugu
+      *kontrol ediliyor. 2 tarihin de dogrulugu kontrol ediliyor. bunun
+      *icin tarihler ws-param-date alanina atanip iki kat if kontrolu
+      *yapilmasi engelleniyor. checkpoint yazma karari artik kayit tam
+      *olarak islenip yazildiktan sonra 0200-PROCESS-FILE'da veriliyor.
+      *READ-CNT sadece gercek bir kayit okundugunda artiyor; dosyayi
+      *bitiren son (basarisiz) READ artik sayilmiyor, boylece TRL-READ-CNT
+      *tam olarak WS-WRITE-CNT + WS-ERR-CNT'e esit kaliyor.
+      *------------------------
+       0252-SEQUENCE-VALIDATOR.
+           IF WS-SEQ-FIRST-REC
+               MOVE 1 TO WS-SEQ-FIRST-SW
+               MOVE ORDER-I TO WS-PREV-ORDER-I
+           ELSE
+               IF ORDER-I NOT > WS-PREV-ORDER-I
+                   DISPLAY ORDER-I
+                       ": Out-of-sequence/duplicate order in line "
+                       READ-CNT " ."
+                   MOVE ORDER-I TO WS-REJECT-FIELD
+                   MOVE "SQ"    TO WS-REJECT-REASON-CODE
+                   MOVE "Out-of-sequence or duplicate order"
+                                TO WS-REJECT-REASON
+                   PERFORM 0265-WRITE-REJECT
+                   MOVE 0 TO WS-VALID-ORDER
+               ELSE
+                   MOVE ORDER-I TO WS-PREV-ORDER-I
+               END-IF
+           END-IF.
+      *ORDER-I'nin bir onceki kayittan kesinlikle buyuk gelip gelmedigini
+      *kontrol eden fonksiyon. ilk kayitta karsilastirilacak onceki
+      *deger olmadigindan sadece WS-PREV-ORDER-I ilk kez set ediliyor.
+      *sonraki kayitlarda ORDER-I bir onceki kayda esit veya ondan
+      *kucukse (tekrar yada geri sicrama) kayit SQ kodu ile reddediliyor;
+      *WS-PREV-ORDER-I SADECE kayit kabul edildiginde guncelleniyor, boylece
+      *reddedilen bir kayit daha sonraki kayitlarin karsilastirma tabanini
+      *bozamiyor (ornegin 100 kabul, 50 reddedilince taban 100'de kalir,
+      *75 de hala 100'den kucuk oldugu icin dogru sekilde reddedilir).
+      *------------------------
+       0255-WRITE-CHECKPOINT.
+           MOVE READ-CNT      TO CHKPT-READ-CNT
+           MOVE WS-WRITE-CNT  TO CHKPT-WRITE-CNT
+           MOVE WS-ERR-CNT    TO CHKPT-ERR-CNT
+           WRITE CHECKPOINT-REC.
+      *o ana kadar okunan, temiz yazilan ve ERR olarak reddedilen kayit
+      *sayilarini CHECKPOINT-FILE'a yazan fonksiyon. ABEND sonrasi
+      *restart icin kullanilacak degerler budur; 0130-RESTORE-CHECKPOINT-
+      *COUNTS bir sonraki run'da bunlari geri okur.
       *------------------------
        0260-INPUT-VALIDATOR.
            IF WS-PARAM-DATE  NOT NUMERIC
                DISPLAY WS-PARAM-DATE ": Invalid date for order "
                ORDER-I " in line " READ-CNT  " ."
+               MOVE WS-PARAM-DATE TO WS-REJECT-FIELD
+               MOVE "DT"          TO WS-REJECT-REASON-CODE
+               MOVE "Invalid date - non-numeric" TO WS-REJECT-REASON
+               PERFORM 0265-WRITE-REJECT
                MOVE 0 TO WS-VALID-ORDER
                EXIT
            ELSE
-               MOVE WS-PARAM-DATE TO WS-E-PARAM-DATE
+               PERFORM 0263-PARSE-DATE-PARM
                PERFORM 0270-YEAR-VALIDATOR
                IF WS-VALID-ORDER = 1
                    PERFORM 0280-MONTH-VALIDATOR
@@ -261,21 +610,52 @@
       *ws-e-param-date alanina atanip yil, ay ve gun degerleri ayri ayri
       *kontrol ediliyor. herhangi birinde hata varsa kayit hatali olarak
       *isaretleniyor.
+      *------------------------
+       0263-PARSE-DATE-PARM.
+           IF DATE-FMT-DDMMYYYY
+               MOVE WS-PARAM-DATE-CCYY TO WS-PARAM-YEAR
+               MOVE WS-PARAM-DATE-MM   TO WS-PARAM-MTH
+               MOVE WS-PARAM-DATE-DD   TO WS-PARAM-DAY
+           ELSE
+               MOVE WS-PARAM-DATE TO WS-E-PARAM-DATE
+           END-IF.
+      *WS-DATE-FORMAT'a gore WS-PARAM-DATE'teki ham 8 haneyi yil/ay/gun
+      *olarak WS-E-PARAM-DATE icine CCYYMMDD sirasinda koyar. boylece
+      *0270/0280/0290 validatorlari ve 0300-CALCULATE-DAYS formattan
+      *bagimsiz calisabilir.
+      *------------------------
+       0265-WRITE-REJECT.
+           MOVE ORDER-I              TO REJ-ORDER-I
+           MOVE WS-REJECT-FIELD      TO REJ-FIELD
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON     TO REJ-REASON
+           WRITE REJECT-REC.
+      *0270/0280/0290/0300'un reddettigi kayitlari REJECT-FILE'a tek
+      *tek yazan fonksiyon. ORDER-I, ham hatali alan ve red nedenini
+      *tasir.
       *------------------------
        0270-YEAR-VALIDATOR.
-           IF (WS-PARAM-YEAR < 1601)
+           IF (WS-PARAM-YEAR < WS-PARAM-YEAR-MIN)
                DISPLAY WS-PARAM-YEAR ": Invalid year for order "
                ORDER-I " in line " READ-CNT  " ."
+               MOVE WS-PARAM-YEAR TO WS-REJECT-FIELD
+               MOVE "YR"          TO WS-REJECT-REASON-CODE
+               MOVE "Invalid year"    TO WS-REJECT-REASON
+               PERFORM 0265-WRITE-REJECT
                MOVE 0 TO WS-VALID-ORDER
                EXIT
            END-IF.
-      *yil parametresinin dogrulugunu kontrol eden fonksiyon. yil 1601'den
-      *kucukse kayit hatali olarak isaretleniyor.
+      *yil parametresinin dogrulugunu kontrol eden fonksiyon. yil
+      *WS-PARAM-YEAR-MIN'den kucukse kayit hatali olarak isaretleniyor.
       *------------------------
        0280-MONTH-VALIDATOR.
            IF (WS-PARAM-MTH < 1 OR WS-PARAM-MTH > 12)
                DISPLAY WS-PARAM-MTH ": Invalid month for order "
                ORDER-I " in line " READ-CNT  " ."
+               MOVE WS-PARAM-MTH TO WS-REJECT-FIELD
+               MOVE "MO"         TO WS-REJECT-REASON-CODE
+               MOVE "Invalid month"  TO WS-REJECT-REASON
+               PERFORM 0265-WRITE-REJECT
                MOVE 0 TO WS-VALID-ORDER
                EXIT
            END-IF.
@@ -287,6 +667,10 @@
                 IF (WS-PARAM-DAY < 1 OR WS-PARAM-DAY > 31)
                      DISPLAY WS-PARAM-DAY ": Invalid day for order "
                              ORDER-I " in line " READ-CNT  " ."
+                     MOVE WS-PARAM-DAY TO WS-REJECT-FIELD
+                     MOVE "DA"         TO WS-REJECT-REASON-CODE
+                     MOVE "Invalid day" TO WS-REJECT-REASON
+                     PERFORM 0265-WRITE-REJECT
                      MOVE 0 TO WS-VALID-ORDER
                      EXIT
                 END-IF
@@ -301,6 +685,10 @@
                    IF (WS-PARAM-DAY < 1 OR WS-PARAM-DAY > 29)
                        DISPLAY WS-PARAM-DAY ": Invalid day for order "
                                ORDER-I " in line " READ-CNT  " ."
+                     MOVE WS-PARAM-DAY TO WS-REJECT-FIELD
+                     MOVE "DA"         TO WS-REJECT-REASON-CODE
+                     MOVE "Invalid day" TO WS-REJECT-REASON
+                     PERFORM 0265-WRITE-REJECT
                      MOVE 0 TO WS-VALID-ORDER
                      EXIT
                    END-IF
@@ -308,6 +696,10 @@
                    IF (WS-PARAM-DAY < 1 OR WS-PARAM-DAY > 28)
                        DISPLAY WS-PARAM-DAY ": Invalid day for order "
                                ORDER-I " in line " READ-CNT  " ."
+                     MOVE WS-PARAM-DAY TO WS-REJECT-FIELD
+                     MOVE "DA"         TO WS-REJECT-REASON-CODE
+                     MOVE "Invalid day" TO WS-REJECT-REASON
+                     PERFORM 0265-WRITE-REJECT
                      MOVE 0 TO WS-VALID-ORDER
                      EXIT
                    END-IF
@@ -316,6 +708,10 @@
                IF (WS-PARAM-DAY < 1 OR WS-PARAM-DAY > 30)
                    DISPLAY WS-PARAM-DAY ": Invalid day for order "
                            ORDER-I " in line " READ-CNT  " ."
+                     MOVE WS-PARAM-DAY TO WS-REJECT-FIELD
+                     MOVE "DA"         TO WS-REJECT-REASON-CODE
+                     MOVE "Invalid day" TO WS-REJECT-REASON
+                     PERFORM 0265-WRITE-REJECT
                      MOVE 0 TO WS-VALID-ORDER
                      EXIT
                END-IF
@@ -329,28 +725,42 @@
       *sayisi 1-30 arasinda degilse kayit hatali olarak isaretleniyor.
       *------------------------
        0300-CALCULATE-DAYS.
-           MOVE BIRTH-DATE-I TO WS-BIRTH-DATE.
+           MOVE BIRTH-DATE-I TO WS-PARAM-DATE.
+           PERFORM 0263-PARSE-DATE-PARM.
+           MOVE WS-E-PARAM-DATE TO WS-BIRTH-DATE.
+           MOVE WS-BIRTH-DATE TO WS-MILESTONE-BIRTH-CCYYMMDD.
            COMPUTE WS-BIRTH-DATE =
            FUNCTION INTEGER-OF-DATE(WS-BIRTH-DATE).
-           MOVE CURRENT-DATE-I TO WS-CURRENT-DATE.
+           MOVE CURRENT-DATE-I TO WS-PARAM-DATE.
+           PERFORM 0263-PARSE-DATE-PARM.
+           MOVE WS-E-PARAM-DATE TO WS-CURRENT-DATE.
            COMPUTE WS-CURRENT-DATE  =
            FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE).
            MOVE WS-CURRENT-DATE TO WS-E-CURRENT-DATE.
            MOVE WS-BIRTH-DATE TO WS-EBIRTH-DATE.
-           IF (WS-CURRENT-YEAR - WS-BIRTH-YEAR > 270)
+           IF (WS-CURRENT-YEAR - WS-BIRTH-YEAR > WS-AGE-CEILING-YEARS)
                DISPLAY WS-CURRENT-YEAR " " WS-BIRTH-YEAR
                        ": Invalid age for order " ORDER-I
                        " in line " READ-CNT  " ."
+               MOVE BIRTH-DATE-I TO WS-REJECT-FIELD
+               MOVE "AG"         TO WS-REJECT-REASON-CODE
+               MOVE "Implausible age" TO WS-REJECT-REASON
+               PERFORM 0265-WRITE-REJECT
                MOVE 0 TO WS-VALID-ORDER
                EXIT
            END-IF.
            IF (WS-EBIRTH-DATE > WS-E-CURRENT-DATE)
                DISPLAY WS-DAYS-LIVED ": Invalid dates for order "
                        ORDER-I " in line " READ-CNT  " ."
+               MOVE BIRTH-DATE-I TO WS-REJECT-FIELD
+               MOVE "FD"         TO WS-REJECT-REASON-CODE
+               MOVE "Future-dated birth" TO WS-REJECT-REASON
+               PERFORM 0265-WRITE-REJECT
                MOVE 0 TO WS-VALID-ORDER
                EXIT
            ELSE
               COMPUTE WS-DAYS-LIVED = WS-CURRENT-DATE - WS-BIRTH-DATE
+              PERFORM 0310-CHECK-MILESTONE
            END-IF.
       *dogum tarihi ve bugunun tarihini integer olarak hesaplayan fonksiyon.
       *bugunun tarihini ws-e-current-date alanina atiyor. dogum tarihini
@@ -358,11 +768,71 @@
       *hatali olarak isaretleniyor. dogum tarihi bugunden kucukse dogum
       *tarihinden bugune kadar gecen gun sayisi hesaplaniyor.
       *gun sayisi olarak 5 karakterlik bir alan kullandigimizdan dolayi
-      *270'den buyuk yaslar icin kayit hatali olarak isaretleniyor.
+      *WS-AGE-CEILING-YEARS'ten buyuk yaslar icin kayit hatali olarak
+      *isaretleniyor (AG), dogum tarihi bugunden ileriyse ayri bir
+      *nedenle (FD) isaretleniyor.
+      *gecerli bir kayitsa WS-DAYS-LIVED'in bir yil donumunu tam vurup
+      *vurmadigi 0310-CHECK-MILESTONE ile kontrol ediliyor.
+      *------------------------
+       0310-CHECK-MILESTONE.
+           PERFORM 0312-CHECK-ONE-MILESTONE
+               VARYING WS-MILESTONE-IX FROM 1 BY 1
+               UNTIL WS-MILESTONE-IX > 3.
+      *WS-MILESTONE-TABLE'daki her yil donumunu tek tek kontrol
+      *ettiren dongu.
+      *------------------------
+       0312-CHECK-ONE-MILESTONE.
+           COMPUTE WS-MILESTONE-TGT-CCYYMMDD =
+               WS-MILESTONE-BIRTH-CCYYMMDD +
+               (WS-MILESTONE-YEARS(WS-MILESTONE-IX) * 10000).
+           IF WS-MILE-BIRTH-MM = 02 AND WS-MILE-BIRTH-DD = 29
+               PERFORM 0313-ADJUST-FEB29-TARGET
+           END-IF.
+           COMPUTE WS-MILESTONE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-MILESTONE-TGT-CCYYMMDD)
+               - WS-BIRTH-DATE.
+           IF WS-DAYS-LIVED = WS-MILESTONE-DAYS
+               MOVE ORDER-I        TO MILE-ORDER-O
+               MOVE FIRST-NAME-I   TO MILE-FIRST-NAME-O
+               MOVE LAST-NAME-I    TO MILE-LAST-NAME-O
+               MOVE WS-MILESTONE-YEARS(WS-MILESTONE-IX) TO MILE-YEARS-O
+               MOVE WS-DAYS-LIVED  TO MILE-DAYS-LIVED-O
+               WRITE MILESTONE-REC
+           END-IF.
+      *ilgili yil donumunun dogum tarihini (ayni ay/gun, yil+N) alip
+      *FUNCTION INTEGER-OF-DATE ile WS-BIRTH-DATE'ten (0300-CALCULATE-
+      *DAYS'teki integer dogum tarihi) farkini alarak kac gune denk
+      *geldigini 0290-DAY-VALIDATOR'daki ile ayni artik yil mantigiyla
+      *tam hesaplayan ve WS-DAYS-LIVED tam o sayiyi vuruyorsa
+      *MILESTONE-FILE'a bir satir yazan fonksiyon. 365.25 gibi ortalama
+      *bir carpan yerine FUNCTION INTEGER-OF-DATE'in kendi takvim
+      *hesabi kullanilir. dogum tarihi 29 Subat ise hedef yil donumu
+      *0313-ADJUST-FEB29-TARGET ile kontrol edilip gerekirse 28 Subat'a
+      *cekilir (aksi halde hedef yil artik yil degilse FUNCTION
+      *INTEGER-OF-DATE'e gecersiz bir tarih verilmis olurdu).
+      *------------------------
+       0313-ADJUST-FEB29-TARGET.
+           DIVIDE 4 INTO WS-MILE-TGT-YEAR GIVING WS-MILE-TMP
+                REMAINDER WS-MILE-RULE1
+           DIVIDE 100 INTO WS-MILE-TGT-YEAR GIVING WS-MILE-TMP
+                REMAINDER WS-MILE-RULE2
+           DIVIDE 400 INTO WS-MILE-TGT-YEAR GIVING WS-MILE-TMP
+                REMAINDER WS-MILE-RULE3
+           IF NOT ((WS-MILE-RULE1 = 0 AND WS-MILE-RULE2 NOT = 0)
+                    OR WS-MILE-RULE3 = 0)
+               MOVE 28 TO WS-MILE-TGT-DD
+           END-IF.
+      *0290-DAY-VALIDATOR'daki ile ayni artik yil kurallarini hedef yil
+      *donumu yiline uygulayip, o yil artik degilse WS-MILESTONE-TARGET-
+      *CCYYMMDD icindeki gunu 29'dan 28'e ceken fonksiyon; boylece 29
+      *Subat dogumlular da artik yil donmeyen yillarda (18/21/65, 4'e
+      *bolunmedigi icin dogum yili artik olsa bile hedef yil hep artik
+      *olmayan bir yildir) 28 Subat'ta kutlaniyor, FUNCTION INTEGER-OF-
+      *DATE'e gecersiz bir tarih gitmiyor.
       *------------------------
        0400-WRITE-RECORD.
-           INITIALIZE OUT-REC
            IF WS-VALID-ORDER = 1
+               INITIALIZE OUT-REC
                MOVE SPACES  TO OUT-REC
                MOVE ORDER-I TO ORDER-O
                MOVE FIRST-NAME-I TO FIRST-NAME-O
@@ -370,19 +840,42 @@
                MOVE BIRTH-DATE-I TO BIRTH-DATE-O
                MOVE CURRENT-DATE-I TO CURRENT-DATE-O
                MOVE WS-DAYS-LIVED  TO LIVED-DAYS-O
+               WRITE OUT-REC
+               ADD 1 TO WS-WRITE-CNT
            ELSE
-               MOVE ERR TO OUT-REC
                MOVE 1 TO WS-VALID-ORDER
+               ADD 1 TO WS-ERR-CNT
            END-IF.
+      *kayit hatali degilse OUT-FILE'a temiz satir yazilip sayac
+      *artiyor. kayit hatali ise OUT-FILE'a hicbir sey yazilmiyor
+      *(red zaten 0265-WRITE-REJECT ile REJECT-FILE'a dustu), sadece
+      *ERR sayaci artiyor ve bir sonraki kayit icin bayrak sifirlaniyor.
+      *------------------------
+       0750-PRINT-TRAILER.
+           MOVE SPACES TO OUT-REC
+           WRITE OUT-REC
+           MOVE READ-CNT      TO TRL-READ-CNT
+           MOVE TRAILER-LINE1 TO OUT-REC
+           WRITE OUT-REC
+           MOVE WS-WRITE-CNT  TO TRL-WRITE-CNT
+           MOVE TRAILER-LINE2 TO OUT-REC
+           WRITE OUT-REC
+           MOVE WS-ERR-CNT    TO TRL-ERR-CNT
+           MOVE TRAILER-LINE3 TO OUT-REC
            WRITE OUT-REC.
-      *kayit hatali degilse kayit yazdiriliyor. kayit hatali ise hata
-      *mesaji yazdiriliyor.
+      *OUT-FILE'in sonuna mutabakat (control-total) satirlarini
+      *yazdiran fonksiyon. okunan, temiz yazilan ve ERR yazilan
+      *kayit sayilarini basarak run'in manuel sayim yapilmadan
+      *kontrol edilebilmesini sagliyor.
       *------------------------
        0800-CLOSE-FILES.
            CLOSE USERS-DATA.
            CLOSE OUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE MILESTONE-FILE.
+           CLOSE CHECKPOINT-FILE.
       *dosyalar kapatiliyor.
       *------------------------
        0999-EXIT.
            STOP RUN.
-      *program sonlaniyor.
\ No newline at end of file
+      *program sonlaniyor.
