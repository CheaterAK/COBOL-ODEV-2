@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+      *IDENTIFICATION DIVISION.
+      *programi kimliklendirme bolumu
+       PROGRAM-ID.    ODEV002S.
+      *program id'si
+       AUTHOR.        AHMET KOCABAS aka CheaterAK.
+      *programi yazan kisi
+       ENVIRONMENT DIVISION.
+      *ENVIRONMENT DIVISION.
+      *programin cevre degiskenlerini tanimladigimiz bolum
+      *kaynak bilgisayar, hedef bilgisayar, dosya tanimlamalari vb.
+
+       INPUT-OUTPUT SECTION.
+      *INPUT-OUTPUT SECTION.
+      *programin giris cikis tanimlamalarini yaptigimiz bolum
+       FILE-CONTROL.
+      *FILE-CONTROL.
+      *dosya tanimlamalarinin yapildigi ve niteleyicilerin tanimlandigi
+      *bolum
+           SELECT OUT-FILE ASSIGN TO PRTLINE
+                       FILE STATUS IS STATUS-OUTFILE.
+      *OUT-FILE, ODEV002'nin yazdigi ayni rapor dosyasi. bu program onu
+      *once INPUT olarak tarayip yas bantlarini sayar, sonra EXTEND
+      *olarak yeniden acip ozet satirlarini detay satirlarin (ve
+      *mutabakat trailer'inin) en sonuna ekler.
+       DATA DIVISION.
+      *DATA DIVISION.
+      *programin veri tanimlamalarinin yapildigi bolum
+       FILE SECTION.
+      *FILE SECTION.
+      *dosya tanimlamalarinin yapildigi bolum
+       FD  OUT-FILE RECORDING MODE F.
+       01  OUT-REC.
+           05    ORDER-O                 PIC 9(4).
+           05    FILLER                  PIC X(1).
+           05    FIRST-NAME-O            PIC X(15).
+           05    FILLER                  PIC X(1).
+           05    LAST-NAME-O             PIC X(15).
+           05    FILLER                  PIC X(1).
+           05    BIRTH-DATE-O            PIC 9(8).
+           05    FILLER                  PIC X(1).
+           05    CURRENT-DATE-O          PIC 9(8).
+           05    FILLER                  PIC X(1).
+           05    LIVED-DAYS-O            PIC 9(5).
+      *OUT-FILE'in kayit yapisi. ODEV002'deki OUT-REC ile aynidir (60
+      *byte). header ve trailer satirlarinda ORDER-O alaninda rakam
+      *olmayan karakterler bulunur, bu yuzden "ORDER-O NUMERIC" testi
+      *gercek detay satirlarini baslik/trailer satirlarindan ayirt
+      *etmek icin kullanilir.
+       WORKING-STORAGE SECTION.
+      *WORKING-STORAGE SECTION.
+      *programin calisma sirasinda kullanacagi degiskenlerin tanimlandigi bolum.
+      *------------------------
+       01  BAND-HEADER.
+           05 FILLER                     PIC X(16)
+                             VALUE "AGE BAND SUMMARY".
+           05 FILLER                     PIC X(44) VALUE SPACES.
+       01  BAND-LINE.
+           05 BND-LABEL                  PIC X(10).
+           05 FILLER                     PIC X(1)  VALUE SPACE.
+           05 FILLER                     PIC X(10) VALUE "CUSTOMERS:".
+           05 FILLER                     PIC X(1)  VALUE SPACE.
+           05 BND-COUNT                  PIC Z(6)9.
+           05 FILLER                     PIC X(31) VALUE SPACES.
+      *yas bandi ozet raporunun baslik ve detay satiri sablonlari.
+      *ODEV002'deki HEADER alaniyla ayni tarzda tanimlanmistir.
+      *------------------------
+       01  WS-BAND-LABELS.
+           05 FILLER                     PIC X(10) VALUE "0-9       ".
+           05 FILLER                     PIC X(10) VALUE "10-19     ".
+           05 FILLER                     PIC X(10) VALUE "20-29     ".
+           05 FILLER                     PIC X(10) VALUE "30-39     ".
+           05 FILLER                     PIC X(10) VALUE "40-49     ".
+           05 FILLER                     PIC X(10) VALUE "50-59     ".
+           05 FILLER                     PIC X(10) VALUE "60-69     ".
+           05 FILLER                     PIC X(10) VALUE "70-79     ".
+           05 FILLER                     PIC X(10) VALUE "80-89     ".
+           05 FILLER                     PIC X(10) VALUE "90+       ".
+       01  WS-BAND-LABEL-TABLE REDEFINES WS-BAND-LABELS.
+           05 WS-BAND-LABEL              PIC X(10) OCCURS 10 TIMES.
+       01  WS-BAND-COUNTS.
+           05 WS-BAND-COUNT              PIC 9(7) OCCURS 10 TIMES
+                                          VALUE 0.
+       01  WS-BAND-IX                    PIC 9(2) COMP.
+      *LIVED-DAYS-O'yu 10'ar yillik (3650 gunluk) bantlara ayirip her
+      *bandin musteri sayisini tutan tablo. son bant (90+) tasan tum
+      *degerleri toplar.
+      *------------------------
+       01  WS-FLAGS.
+           05 STATUS-OUTFILE             PIC 99.
+              88 OUTFILE-SUCC            VALUE 00 97.
+              88 ST-EOF                  VALUE 10.
+      *programin calisma sirasinda kullanacagi flaglerin tanimlandigi alan.
+      *------------------------
+       01  WS-DAYS-PER-DECADE            PIC 9(5) VALUE 03650.
+      *0300-CALCULATE-DAYS'teki FUNCTION INTEGER-OF-DATE mantigiyla
+      *tutarli olmasi icin, bir yasin ortalama 365.25 gun yerine
+      *ODEV002'nin detay satirinda zaten hesaplanmis LIVED-DAYS-O
+      *kullanilir; burada sadece 10 yillik bant genisligi (3650 gun)
+      *sabiti tutulur.
+      *------------------------
+       PROCEDURE DIVISION.
+      *programin calisma sirasinda yapacagi islemlerin tanimlandigi bolum.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0110-FILE-CONTROL.
+           PERFORM 0200-SCAN-FILE.
+           PERFORM 0400-REOPEN-FOR-SUMMARY.
+           PERFORM 0500-PRINT-SUMMARY.
+           PERFORM 0800-CLOSE-FILES.
+           PERFORM 0999-EXIT.
+      *MAIN programin baslangic noktasi. sirasiyla OUT-FILE'i INPUT
+      *olarak acip tarama, bantlari sayma, EXTEND olarak yeniden acma,
+      *ozet basma ve kapatma islemlerini yapiyor.
+      *------------------------
+       0100-OPEN-FILES.
+           OPEN INPUT OUT-FILE.
+      *OUT-FILE'i tarama gecisi icin INPUT olarak acan fonksiyon.
+      *------------------------
+       0110-FILE-CONTROL.
+           IF NOT OUTFILE-SUCC
+              DISPLAY "Output file not found. Exiting..."
+              STOP RUN
+           END-IF.
+      *dosyanin acilip acilmadigini kontrol eden fonksiyon.
+      *------------------------
+       0200-SCAN-FILE.
+           PERFORM 0250-READ-RECORD.
+           PERFORM UNTIL ST-EOF
+               IF ORDER-O NUMERIC
+                   PERFORM 0300-BUCKET-RECORD
+               END-IF
+               PERFORM 0250-READ-RECORD
+           END-PERFORM.
+      *OUT-FILE'in tamamini okuyup sadece gercek detay satirlarini
+      *(ORDER-O numerikse) 0300-BUCKET-RECORD'a gonderen tarama dongusu.
+      *baslik ve trailer satirlari ORDER-O numerik olmadigi icin
+      *dogal olarak atlanir.
+      *------------------------
+       0250-READ-RECORD.
+           READ OUT-FILE.
+      *OUT-FILE'dan bir sonraki satiri okuyan fonksiyon.
+      *------------------------
+       0300-BUCKET-RECORD.
+           DIVIDE LIVED-DAYS-O BY WS-DAYS-PER-DECADE
+                       GIVING WS-BAND-IX.
+           ADD 1 TO WS-BAND-IX.
+           IF WS-BAND-IX > 10
+               MOVE 10 TO WS-BAND-IX
+           END-IF.
+           ADD 1 TO WS-BAND-COUNT(WS-BAND-IX).
+      *LIVED-DAYS-O'yu 3650'ye bolup hangi on yillik banda dustugunu
+      *bulan ve ilgili bandin sayacini artiran fonksiyon. 90 yas ve
+      *uzeri tum degerler son banda (WS-BAND-IX = 10) toplanir.
+      *------------------------
+       0400-REOPEN-FOR-SUMMARY.
+           CLOSE OUT-FILE.
+           OPEN EXTEND OUT-FILE.
+      *tarama gecisi biten OUT-FILE'i kapatip, ozet satirlarini en
+      *sona eklemek uzere EXTEND modunda yeniden acan fonksiyon.
+      *------------------------
+       0500-PRINT-SUMMARY.
+           MOVE SPACES TO OUT-REC
+           WRITE OUT-REC
+           MOVE BAND-HEADER TO OUT-REC
+           WRITE OUT-REC
+           PERFORM 0510-PRINT-ONE-BAND
+               VARYING WS-BAND-IX FROM 1 BY 1
+               UNTIL WS-BAND-IX > 10.
+      *yas bandi ozet raporunu OUT-FILE'in sonuna basan fonksiyon. once
+      *bos bir ayrac satir ve baslik, ardindan her bant icin bir satir
+      *basilir.
+      *------------------------
+       0510-PRINT-ONE-BAND.
+           MOVE WS-BAND-LABEL(WS-BAND-IX) TO BND-LABEL.
+           MOVE WS-BAND-COUNT(WS-BAND-IX) TO BND-COUNT.
+           MOVE BAND-LINE TO OUT-REC.
+           WRITE OUT-REC.
+      *tek bir yas bandinin etiketini ve musteri sayisini bir OUT-REC
+      *satirina basan fonksiyon.
+      *------------------------
+       0800-CLOSE-FILES.
+           CLOSE OUT-FILE.
+      *dosya kapatiliyor.
+      *------------------------
+       0999-EXIT.
+           STOP RUN.
+      *program sonlaniyor.
