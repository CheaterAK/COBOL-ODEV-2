@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------
+      *AGELIMIT - tarih/yas dogrulama politika sabitleri.
+      *ODEV002 ve tarih dogrulamasi yapan diger programlar tarafindan
+      *COPY edilir. bu degerler degistiginde sadece bu kopya kitap
+      *guncellenir, programlarin kendisine dokunulmaz.
+      *---------------------------------------------------------------
+       01  WS-PARAM-YEAR-MIN             PIC 9(4) VALUE 1601.
+      *kabul edilebilecek en kucuk dogum/gecerli yil. bunun altindaki
+      *yillar 0270-YEAR-VALIDATOR tarafindan reddedilir.
+       01  WS-AGE-CEILING-YEARS          PIC 9(3) VALUE 270.
+      *makul sayilabilecek en yuksek yas farki. bunun uzerindeki
+      *kayitlar "implausible age"(AG) olarak reddedilir.
