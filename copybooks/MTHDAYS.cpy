@@ -0,0 +1,10 @@
+      *---------------------------------------------------------------
+      *MTHDAYS - ayin kac gun cektigini belirlemek icin kullanilan ay
+      *numarasi alani ve 88-level tablosu.
+      *ODEV002 ve tarih dogrulamasi yapan diger programlar tarafindan
+      *COPY edilir.
+      *---------------------------------------------------------------
+           07 WS-PARAM-MTH               PIC 9(2).
+              88 THURTY-ONE             VALUE 1 3 5 7 8 10 12.
+              88 FEB                    VALUE 2.
+              88 THURTY                 VALUE 4 6 9 11.
