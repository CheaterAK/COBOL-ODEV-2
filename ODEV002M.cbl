@@ -0,0 +1,474 @@
+       IDENTIFICATION DIVISION.
+      *IDENTIFICATION DIVISION.
+      *programi kimliklendirme bolumu
+       PROGRAM-ID.    ODEV002M.
+      *program id'si
+       AUTHOR.        AHMET KOCABAS aka CheaterAK.
+      *programi yazan kisi
+       ENVIRONMENT DIVISION.
+      *ENVIRONMENT DIVISION.
+      *programin cevre degiskenlerini tanimladigimiz bolum
+      *kaynak bilgisayar, hedef bilgisayar, dosya tanimlamalari vb.
+
+       INPUT-OUTPUT SECTION.
+      *INPUT-OUTPUT SECTION.
+      *programin giris cikis tanimlamalarini yaptigimiz bolum
+       FILE-CONTROL.
+      *FILE-CONTROL.
+      *dosya tanimlamalarinin yapildigi ve niteleyicilerin tanimlandigi
+      *bolum
+           SELECT TRANS-FILE   ASSIGN TO TRANFILE
+                       FILE STATUS IS STATUS-TRANFILE.
+      *TRANS-FILE, ORDER-I'ya gore artan sirada gelmesi beklenen
+      *A(dd)/C(hange)/D(elete) islem kayitlarini tasir.
+           SELECT OLD-MASTER   ASSIGN TO USERDATA
+                       FILE STATUS IS STATUS-OLDMSTR.
+      *OLD-MASTER, ODEV002'nin de okudugu USERS-DATA'nin ta kendisi.
+           SELECT NEW-MASTER   ASSIGN TO USRDATN
+                       FILE STATUS IS STATUS-NEWMSTR.
+      *NEW-MASTER, islemler uygulandiktan sonraki guncel master. bir
+      *sonraki adimda USERS-DATA'nin yerine gecer.
+           SELECT CHANGE-LOG   ASSIGN TO CHGLOG
+                       FILE STATUS IS STATUS-CHGLOG.
+      *CHANGE-LOG, uygulanan ve reddedilen her islemin izini tutan
+      *denetim dosyasi.
+       DATA DIVISION.
+      *DATA DIVISION.
+      *programin veri tanimlamalarinin yapildigi bolum
+       FILE SECTION.
+      *FILE SECTION.
+      *dosya tanimlamalarinin yapildigi bolum
+       FD  TRANS-FILE RECORDING MODE F.
+       01  TRANS-REC.
+           05    TRAN-ACTION             PIC X(1).
+                 88 TRAN-ADD             VALUE "A".
+                 88 TRAN-CHANGE          VALUE "C".
+                 88 TRAN-DELETE          VALUE "D".
+           05    TRAN-ORDER-I            PIC 9(4).
+           05    TRAN-FIRST-NAME-I       PIC X(15).
+           05    TRAN-LAST-NAME-I        PIC X(15).
+           05    TRAN-BIRTH-DATE-I       PIC X(8).
+           05    TRAN-CURRENT-DATE-I     PIC X(8).
+      *TRANS-FILE'in kayit yapisi. USER-FIELDS ile ayni alanlari tasir,
+      *basina islem kodu(A/C/D) eklenmistir.
+       FD  OLD-MASTER RECORDING MODE F.
+       01  OLD-MASTER-REC.
+           05    OLDM-ORDER-I            PIC 9(4).
+           05    OLDM-FIRST-NAME-I       PIC X(15).
+           05    OLDM-LAST-NAME-I        PIC X(15).
+           05    OLDM-BIRTH-DATE-I       PIC X(8).
+           05    OLDM-CURRENT-DATE-I     PIC X(8).
+      *OLD-MASTER'in kayit yapisi. ODEV002'deki USER-FIELDS ile aynidir.
+       FD  NEW-MASTER RECORDING MODE F.
+       01  NEW-MASTER-REC.
+           05    NEWM-ORDER-I            PIC 9(4).
+           05    NEWM-FIRST-NAME-I       PIC X(15).
+           05    NEWM-LAST-NAME-I        PIC X(15).
+           05    NEWM-BIRTH-DATE-I       PIC X(8).
+           05    NEWM-CURRENT-DATE-I     PIC X(8).
+      *NEW-MASTER'in kayit yapisi. OLD-MASTER ile aynidir.
+       FD  CHANGE-LOG RECORDING MODE F.
+       01  CHGLOG-REC.
+           05    CHG-ACTION              PIC X(1).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    CHG-ORDER-I             PIC 9(4).
+           05    FILLER                  PIC X(1) VALUE SPACE.
+           05    CHG-MESSAGE             PIC X(50).
+      *CHANGE-LOG'un kayit yapisi. hangi islem, hangi siparis icin,
+      *hangi sonucla uygulandi/reddedildi bilgisini tasir.
+       WORKING-STORAGE SECTION.
+      *WORKING-STORAGE SECTION.
+      *programin calisma sirasinda kullanacagi degiskenlerin tanimlandigi bolum.
+      *------------------------
+       01  WS-FLAGS.
+           05 STATUS-TRANFILE            PIC 99.
+              88 TRANFILE-SUCC           VALUE 00 97.
+              88 TRANS-EOF               VALUE 10.
+           05 STATUS-OLDMSTR             PIC 99.
+              88 OLDMSTR-SUCC            VALUE 00 97.
+              88 MASTER-EOF              VALUE 10.
+           05 STATUS-NEWMSTR             PIC 99.
+              88 NEWMSTR-SUCC            VALUE 00 97.
+           05 STATUS-CHGLOG              PIC 99.
+              88 CHGLOG-SUCC             VALUE 00 97.
+      *programin calisma sirasinda kullanacagi flaglerin tanimlandigi alan.
+      *------------------------
+       01  WS-HIGH-KEY                   PIC 9(5) VALUE 99999.
+      *dosyalardan biri EOF'a ulastiginda karsilastirma anahtarina
+      *atanan, gercek bir ORDER-I'dan hep buyuk olan nobetci deger.
+      *ORDER-I PIC 9(4) oldugundan (en fazla 9999), nobetci degerin
+      *data alaniyla ayni genislikte degil bir basamak daha genis
+      *secilmesi gerekir; aksi halde ORDER-I = 9999 olan gercek bir
+      *kayit, dosya EOF'a ulastiginda nobetci degerle cakisip yanlislikla
+      *eslesmis gibi islenir.
+      *------------------------
+       01  WS-TRAN-KEY-COMPARE           PIC 9(5).
+       01  WS-OLD-KEY-COMPARE            PIC 9(5).
+      *TRANS-FILE ve OLD-MASTER'i ORDER-I'ya gore esleyen sirali
+      *guncelleme (match/merge) dongusunde kullanilan karsilastirma
+      *anahtarlari.
+      *------------------------
+       01  WS-COUNTS.
+           05 WS-ADD-CNT                 PIC 9(7) VALUE 0.
+           05 WS-CHANGE-CNT              PIC 9(7) VALUE 0.
+           05 WS-DELETE-CNT              PIC 9(7) VALUE 0.
+           05 WS-REJECT-CNT              PIC 9(7) VALUE 0.
+      *uygulanan ekleme/degisiklik/silme ve reddedilen islem sayilarini
+      *tutacagimiz alan.
+      *------------------------
+       01  WS-TRAN-VALID                 PIC 9(1) VALUE 1.
+       01  WS-TRAN-REJECT-REASON         PIC X(50).
+      *TRAN-BIRTH-DATE-I/TRAN-CURRENT-DATE-I/TRAN-ORDER-I icin
+      *0400-VALIDATE-TRAN-DATES tarafindan set edilen sonuc bayragi ve
+      *red nedeni. ODEV002'nin 0260-INPUT-VALIDATOR'u ile ayni
+      *AGELIMIT/MTHDAYS politikasini kullanir, boylece elle duzenlenmis
+      *hatali tarihler NEW-MASTER'a bu programdan da giremez.
+      *------------------------
+       01  WS-TRAN-PARAMS.
+           05 WS-TRAN-PARAM-DATE         PIC X(8).
+           05 WS-TRAN-E-PARAM-DATE.
+               07 WS-TRAN-PARAM-YEAR     PIC 9(4).
+               COPY MTHDAYS.
+               07 WS-TRAN-PARAM-DAY      PIC 9(2).
+      *kontrol edilecek tarihi (once TRAN-BIRTH-DATE-I, sonra
+      *TRAN-CURRENT-DATE-I) CCYYMMDD olarak tasiyan ve yil/ay/gun olarak
+      *ayristiran alan.
+      *------------------------
+       01  WS-TRAN-LEAP-YEAR.
+           05  WS-TRAN-RULE1             PIC 9(1).
+           05  WS-TRAN-RULE2             PIC 9(2).
+           05  WS-TRAN-RULE3             PIC 9(3).
+       01  WS-TRAN-TMP                   PIC 9(8).
+      *artik yil hesaplamasi icin tanimladigimiz alan.
+      *------------------------
+       COPY AGELIMIT.
+      *WS-PARAM-YEAR-MIN, 0420-TRAN-YEAR-VALIDATOR tarafindan kullanilir.
+      *------------------------
+       PROCEDURE DIVISION.
+      *programin calisma sirasinda yapacagi islemlerin tanimlandigi bolum.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0110-FILE-CONTROL.
+           PERFORM 0200-PROCESS-FILES.
+           PERFORM 0800-CLOSE-FILES.
+           PERFORM 0999-EXIT.
+      *MAIN programin baslangic noktasi. sirasiyla dosyalarin acilmasi,
+      *dosya kontrolu, TRANS-FILE/OLD-MASTER'in esli esli islenmesi,
+      *dosyalarin kapatilmasi ve programin sonlandirilmasi islemlerini
+      *yapiyor.
+      *------------------------
+       0100-OPEN-FILES.
+           OPEN INPUT  TRANS-FILE.
+           OPEN INPUT  OLD-MASTER.
+           OPEN OUTPUT NEW-MASTER.
+           OPEN OUTPUT CHANGE-LOG.
+      *dosyalari acan fonksiyon.
+      *------------------------
+       0110-FILE-CONTROL.
+           IF NOT TRANFILE-SUCC
+              DISPLAY "Transaction file not found. Exiting..."
+              STOP RUN
+           END-IF.
+           IF NOT OLDMSTR-SUCC
+              DISPLAY "Old master (USERS-DATA) not found. Exiting..."
+              STOP RUN
+           END-IF.
+           IF NOT NEWMSTR-SUCC
+              DISPLAY "New master file not found. Exiting..."
+              STOP RUN
+           END-IF.
+           IF NOT CHGLOG-SUCC
+              DISPLAY "Change log file not found. Exiting..."
+              STOP RUN
+           END-IF.
+      *dosyalarin acilip acilmadigini kontrol eden fonksiyon.
+      *------------------------
+       0200-PROCESS-FILES.
+           PERFORM 0250-READ-TRANS.
+           PERFORM 0260-READ-MASTER.
+           PERFORM UNTIL WS-TRAN-KEY-COMPARE = WS-HIGH-KEY
+                     AND WS-OLD-KEY-COMPARE = WS-HIGH-KEY
+               PERFORM 0300-PROCESS-ONE-KEY
+           END-PERFORM.
+           PERFORM 0700-PRINT-SUMMARY.
+      *TRANS-FILE ile OLD-MASTER'i ORDER-I sirasina gore esleyip isleyen
+      *ana dongu. her iki dosya da bitince (her iki anahtar da nobetci
+      *degere ulasinca) durur, sonra ozet basilir.
+      *------------------------
+       0250-READ-TRANS.
+           READ TRANS-FILE.
+           IF TRANS-EOF
+               MOVE WS-HIGH-KEY TO WS-TRAN-KEY-COMPARE
+           ELSE
+               MOVE TRAN-ORDER-I TO WS-TRAN-KEY-COMPARE
+           END-IF.
+      *TRANS-FILE'dan bir sonraki islemi okuyan fonksiyon. dosya biterse
+      *karsilastirma anahtarina nobetci deger atanir.
+      *------------------------
+       0260-READ-MASTER.
+           READ OLD-MASTER.
+           IF MASTER-EOF
+               MOVE WS-HIGH-KEY TO WS-OLD-KEY-COMPARE
+           ELSE
+               MOVE OLDM-ORDER-I TO WS-OLD-KEY-COMPARE
+           END-IF.
+      *OLD-MASTER'dan bir sonraki kaydi okuyan fonksiyon. dosya biterse
+      *karsilastirma anahtarina nobetci deger atanir.
+      *------------------------
+       0300-PROCESS-ONE-KEY.
+           IF WS-TRAN-KEY-COMPARE = WS-OLD-KEY-COMPARE
+               PERFORM 0310-MATCHED-KEY
+           ELSE
+               IF WS-TRAN-KEY-COMPARE < WS-OLD-KEY-COMPARE
+                   PERFORM 0320-TRANS-ONLY
+               ELSE
+                   PERFORM 0330-MASTER-ONLY
+               END-IF
+           END-IF.
+      *iki anahtari karsilastirip uygun alt fonksiyona yonlendiren
+      *fonksiyon.
+      *------------------------
+       0310-MATCHED-KEY.
+           IF TRAN-CHANGE
+               PERFORM 0400-VALIDATE-TRAN-DATES
+               IF WS-TRAN-VALID = 1
+                   MOVE OLDM-ORDER-I        TO NEWM-ORDER-I
+                   MOVE OLDM-FIRST-NAME-I   TO NEWM-FIRST-NAME-I
+                   MOVE OLDM-LAST-NAME-I    TO NEWM-LAST-NAME-I
+                   MOVE OLDM-BIRTH-DATE-I   TO NEWM-BIRTH-DATE-I
+                   MOVE OLDM-CURRENT-DATE-I TO NEWM-CURRENT-DATE-I
+                   IF TRAN-FIRST-NAME-I NOT = SPACES
+                       MOVE TRAN-FIRST-NAME-I TO NEWM-FIRST-NAME-I
+                   END-IF
+                   IF TRAN-LAST-NAME-I NOT = SPACES
+                       MOVE TRAN-LAST-NAME-I TO NEWM-LAST-NAME-I
+                   END-IF
+                   IF TRAN-BIRTH-DATE-I NOT = SPACES
+                       MOVE TRAN-BIRTH-DATE-I TO NEWM-BIRTH-DATE-I
+                   END-IF
+                   IF TRAN-CURRENT-DATE-I NOT = SPACES
+                       MOVE TRAN-CURRENT-DATE-I TO NEWM-CURRENT-DATE-I
+                   END-IF
+                   WRITE NEW-MASTER-REC
+                   ADD 1 TO WS-CHANGE-CNT
+                   MOVE "C" TO CHG-ACTION
+                   MOVE TRAN-ORDER-I TO CHG-ORDER-I
+                   MOVE "Record changed" TO CHG-MESSAGE
+                   WRITE CHGLOG-REC
+               ELSE
+                   MOVE OLDM-ORDER-I        TO NEWM-ORDER-I
+                   MOVE OLDM-FIRST-NAME-I   TO NEWM-FIRST-NAME-I
+                   MOVE OLDM-LAST-NAME-I    TO NEWM-LAST-NAME-I
+                   MOVE OLDM-BIRTH-DATE-I   TO NEWM-BIRTH-DATE-I
+                   MOVE OLDM-CURRENT-DATE-I TO NEWM-CURRENT-DATE-I
+                   WRITE NEW-MASTER-REC
+                   ADD 1 TO WS-REJECT-CNT
+                   MOVE "C" TO CHG-ACTION
+                   MOVE TRAN-ORDER-I TO CHG-ORDER-I
+                   MOVE WS-TRAN-REJECT-REASON TO CHG-MESSAGE
+                   WRITE CHGLOG-REC
+               END-IF
+               PERFORM 0260-READ-MASTER
+               PERFORM 0250-READ-TRANS
+           ELSE
+               IF TRAN-DELETE
+                   ADD 1 TO WS-DELETE-CNT
+                   MOVE "D" TO CHG-ACTION
+                   MOVE TRAN-ORDER-I TO CHG-ORDER-I
+                   MOVE "Record deleted" TO CHG-MESSAGE
+                   WRITE CHGLOG-REC
+                   PERFORM 0260-READ-MASTER
+                   PERFORM 0250-READ-TRANS
+               ELSE
+                   ADD 1 TO WS-REJECT-CNT
+                   MOVE TRAN-ACTION TO CHG-ACTION
+                   MOVE TRAN-ORDER-I TO CHG-ORDER-I
+                   MOVE "Rejected - add for existing order"
+                                TO CHG-MESSAGE
+                   WRITE CHGLOG-REC
+                   PERFORM 0250-READ-TRANS
+               END-IF
+           END-IF.
+      *TRANS-FILE ve OLD-MASTER ayni ORDER-I'da eslesince calisan
+      *fonksiyon. C ise alanlar guncellenip yeni master'a yaziliyor,
+      *D ise kayit yeni master'a yazilmadan atlaniyor (silinmis olur),
+      *A ise zaten var olan bir siparis icin geldigi icin reddediliyor.
+      *------------------------
+       0320-TRANS-ONLY.
+           IF TRAN-ADD
+               PERFORM 0400-VALIDATE-TRAN-DATES
+               IF WS-TRAN-VALID = 1
+                   MOVE TRAN-ORDER-I        TO NEWM-ORDER-I
+                   MOVE TRAN-FIRST-NAME-I   TO NEWM-FIRST-NAME-I
+                   MOVE TRAN-LAST-NAME-I    TO NEWM-LAST-NAME-I
+                   MOVE TRAN-BIRTH-DATE-I   TO NEWM-BIRTH-DATE-I
+                   MOVE TRAN-CURRENT-DATE-I TO NEWM-CURRENT-DATE-I
+                   WRITE NEW-MASTER-REC
+                   ADD 1 TO WS-ADD-CNT
+                   MOVE "A" TO CHG-ACTION
+                   MOVE TRAN-ORDER-I TO CHG-ORDER-I
+                   MOVE "Record added" TO CHG-MESSAGE
+                   WRITE CHGLOG-REC
+               ELSE
+                   ADD 1 TO WS-REJECT-CNT
+                   MOVE "A" TO CHG-ACTION
+                   MOVE TRAN-ORDER-I TO CHG-ORDER-I
+                   MOVE WS-TRAN-REJECT-REASON TO CHG-MESSAGE
+                   WRITE CHGLOG-REC
+               END-IF
+           ELSE
+               ADD 1 TO WS-REJECT-CNT
+               MOVE TRAN-ACTION TO CHG-ACTION
+               MOVE TRAN-ORDER-I TO CHG-ORDER-I
+               MOVE "Rejected - order not found" TO CHG-MESSAGE
+               WRITE CHGLOG-REC
+           END-IF.
+           PERFORM 0250-READ-TRANS.
+      *OLD-MASTER'da henuz karsiligi olmayan bir ORDER-I icin gelen
+      *islemi isleyen fonksiyon. A ise yeni kayit olarak master'a
+      *ekleniyor, C/D ise olmayan bir siparis icin geldigi icin
+      *reddediliyor.
+      *------------------------
+       0330-MASTER-ONLY.
+           MOVE OLDM-ORDER-I        TO NEWM-ORDER-I
+           MOVE OLDM-FIRST-NAME-I   TO NEWM-FIRST-NAME-I
+           MOVE OLDM-LAST-NAME-I    TO NEWM-LAST-NAME-I
+           MOVE OLDM-BIRTH-DATE-I   TO NEWM-BIRTH-DATE-I
+           MOVE OLDM-CURRENT-DATE-I TO NEWM-CURRENT-DATE-I
+           WRITE NEW-MASTER-REC.
+           PERFORM 0260-READ-MASTER.
+      *bu run'da hicbir islem gelmeyen OLD-MASTER kaydini oldugu gibi
+      *NEW-MASTER'a tasiyan fonksiyon.
+      *------------------------
+       0400-VALIDATE-TRAN-DATES.
+           MOVE 1 TO WS-TRAN-VALID.
+           IF TRAN-ORDER-I NOT NUMERIC
+               MOVE 0 TO WS-TRAN-VALID
+               MOVE "Rejected - invalid order number"
+                            TO WS-TRAN-REJECT-REASON
+           END-IF.
+           IF WS-TRAN-VALID = 1
+               IF TRAN-BIRTH-DATE-I = SPACES
+                   IF TRAN-ADD
+                       MOVE 0 TO WS-TRAN-VALID
+                       MOVE "Rejected - missing birth date"
+                                    TO WS-TRAN-REJECT-REASON
+                   END-IF
+               ELSE
+                   MOVE TRAN-BIRTH-DATE-I TO WS-TRAN-PARAM-DATE
+                   PERFORM 0410-VALIDATE-ONE-TRAN-DATE
+               END-IF
+           END-IF.
+           IF WS-TRAN-VALID = 1
+               IF TRAN-CURRENT-DATE-I = SPACES
+                   IF TRAN-ADD
+                       MOVE 0 TO WS-TRAN-VALID
+                       MOVE "Rejected - missing current date"
+                                    TO WS-TRAN-REJECT-REASON
+                   END-IF
+               ELSE
+                   MOVE TRAN-CURRENT-DATE-I TO WS-TRAN-PARAM-DATE
+                   PERFORM 0410-VALIDATE-ONE-TRAN-DATE
+               END-IF
+           END-IF.
+      *0310-MATCHED-KEY(C) ve 0320-TRANS-ONLY(A) tarafindan, NEW-MASTER'a
+      *herhangi bir alan yazilmadan once cagrilan giris fonksiyonu.
+      *TRAN-ORDER-I numerik degilse ya da dolu gelen TRAN-BIRTH-DATE-I/
+      *TRAN-CURRENT-DATE-I ODEV002'nin 0260-INPUT-VALIDATOR'unun kabul
+      *etmeyecegi bir tarihse WS-TRAN-VALID 0'a dusurulur; A icin bos
+      *birakilmis tarih alanlari da reddedilir (A'da geri dusulecek bir
+      *OLD-MASTER kaydi olmadigindan). C icin bos birakilmis alanlar
+      *(C'de kismi guncelleme serbest oldugundan)
+      *kontrol disi birakilir.
+      *------------------------
+       0410-VALIDATE-ONE-TRAN-DATE.
+           IF WS-TRAN-PARAM-DATE NOT NUMERIC
+               MOVE 0 TO WS-TRAN-VALID
+               MOVE "Rejected - invalid date - non-numeric"
+                            TO WS-TRAN-REJECT-REASON
+               EXIT
+           ELSE
+               MOVE WS-TRAN-PARAM-DATE TO WS-TRAN-E-PARAM-DATE
+               PERFORM 0420-TRAN-YEAR-VALIDATOR
+               IF WS-TRAN-VALID = 1
+                   PERFORM 0430-TRAN-MONTH-VALIDATOR
+               END-IF
+               IF WS-TRAN-VALID = 1
+                   PERFORM 0440-TRAN-DAY-VALIDATOR
+               END-IF
+           END-IF.
+      *WS-TRAN-PARAM-DATE'teki tek bir CCYYMMDD tarihini (once numerik,
+      *sonra yil/ay/gun olarak) dogrulayan fonksiyon.
+      *------------------------
+       0420-TRAN-YEAR-VALIDATOR.
+           IF WS-TRAN-PARAM-YEAR < WS-PARAM-YEAR-MIN
+               MOVE 0 TO WS-TRAN-VALID
+               MOVE "Rejected - invalid year" TO WS-TRAN-REJECT-REASON
+           END-IF.
+      *yil WS-PARAM-YEAR-MIN'den (AGELIMIT) kucukse kayit hatali olarak
+      *isaretleniyor.
+      *------------------------
+       0430-TRAN-MONTH-VALIDATOR.
+           IF (WS-PARAM-MTH < 1 OR WS-PARAM-MTH > 12)
+               MOVE 0 TO WS-TRAN-VALID
+               MOVE "Rejected - invalid month" TO WS-TRAN-REJECT-REASON
+           END-IF.
+      *ay 1-12 arasinda degilse kayit hatali olarak isaretleniyor.
+      *------------------------
+       0440-TRAN-DAY-VALIDATOR.
+           IF THURTY-ONE
+               IF (WS-TRAN-PARAM-DAY < 1 OR WS-TRAN-PARAM-DAY > 31)
+                   MOVE 0 TO WS-TRAN-VALID
+                   MOVE "Rejected - invalid day"
+                       TO WS-TRAN-REJECT-REASON
+               END-IF
+           ELSE IF FEB
+               DIVIDE 4 INTO WS-TRAN-PARAM-YEAR   GIVING WS-TRAN-TMP
+                    REMAINDER WS-TRAN-RULE1
+               DIVIDE 100 INTO WS-TRAN-PARAM-YEAR GIVING WS-TRAN-TMP
+                    REMAINDER WS-TRAN-RULE2
+               DIVIDE 400 INTO WS-TRAN-PARAM-YEAR GIVING WS-TRAN-TMP
+                    REMAINDER WS-TRAN-RULE3
+               IF ((WS-TRAN-RULE1 = 0 AND WS-TRAN-RULE2 NOT = 0)
+                        OR WS-TRAN-RULE3 = 0)
+                   IF (WS-TRAN-PARAM-DAY < 1 OR WS-TRAN-PARAM-DAY > 29)
+                       MOVE 0 TO WS-TRAN-VALID
+                       MOVE "Rejected - invalid day"
+                                    TO WS-TRAN-REJECT-REASON
+                   END-IF
+               ELSE
+                   IF (WS-TRAN-PARAM-DAY < 1 OR WS-TRAN-PARAM-DAY > 28)
+                       MOVE 0 TO WS-TRAN-VALID
+                       MOVE "Rejected - invalid day"
+                                    TO WS-TRAN-REJECT-REASON
+                   END-IF
+               END-IF
+           ELSE IF THURTY
+               IF (WS-TRAN-PARAM-DAY < 1 OR WS-TRAN-PARAM-DAY > 30)
+                   MOVE 0 TO WS-TRAN-VALID
+                   MOVE "Rejected - invalid day"
+                       TO WS-TRAN-REJECT-REASON
+               END-IF
+           END-IF.
+      *aylarin gun sayilarini 0290-DAY-VALIDATOR'daki ile ayni artik yil
+      *kurallarina (4'e bolunup 100'e bolunmeyen veya 400'e bolunen
+      *yillarda Subat 29 gun) gore kontrol eden fonksiyon.
+      *------------------------
+       0700-PRINT-SUMMARY.
+           DISPLAY "ODEV002M SUMMARY - ADDED: "    WS-ADD-CNT
+                   " CHANGED: " WS-CHANGE-CNT
+                   " DELETED: " WS-DELETE-CNT
+                   " REJECTED: " WS-REJECT-CNT.
+      *calisma sonunda uygulanan/reddedilen islem sayilarini SYSOUT'a
+      *basan fonksiyon.
+      *------------------------
+       0800-CLOSE-FILES.
+           CLOSE TRANS-FILE.
+           CLOSE OLD-MASTER.
+           CLOSE NEW-MASTER.
+           CLOSE CHANGE-LOG.
+      *dosyalar kapatiliyor.
+      *------------------------
+       0999-EXIT.
+           STOP RUN.
+      *program sonlaniyor.
